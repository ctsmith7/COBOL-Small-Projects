@@ -2,23 +2,394 @@
        PROGRAM-ID. "BMICalculator".
        AUTHOR.     Camden Smith.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-WEIGHT-FILE ASSIGN TO "PATWGHT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PAT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-WEIGHT-FILE.
+       01  PATIENT-RECORD.
+           05 PAT-ID               PIC X(05).
+           05 PAT-WEIGHT           PIC 999.
+           05 PAT-HEIGHT-INCHES    PIC 999.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDTREC.
+
+       FD  RESULTS-FILE.
+           COPY RESULTS.
+
        WORKING-STORAGE SECTION.
        01 WEIGHT   PIC 999.
        01 HEIGHT_INCHES   PIC 999.
        01 BMI      PIC 999V99.
-       
+       01 WS-BMI-EDIT      PIC ZZ9.99.
+       01 WS-BMI-CATEGORY   PIC X(11).
+
+       01 WS-WEIGHT-VALID-SW      PIC X(01)   VALUE "N".
+          88 WS-WEIGHT-VALID           VALUE "Y".
+
+       01 WS-HEIGHT-VALID-SW      PIC X(01)   VALUE "N".
+          88 WS-HEIGHT-VALID           VALUE "Y".
+
+       01 WS-UNIT-MODE            PIC X(01).
+          88 WS-UNIT-METRIC             VALUE "M" "m".
+
+       01 WS-WEIGHT-KG            PIC 999V9.
+       01 WS-HEIGHT-CM            PIC 999V9.
+
+       01 WS-RUN-MODE             PIC X(01).
+          88 WS-MODE-BATCH             VALUE "B" "b".
+
+       01 WS-PAT-FILE-STATUS      PIC XX.
+          88 WS-PAT-FILE-OK            VALUE "00".
+          88 WS-PAT-FILE-EOF           VALUE "10".
+
+       01 WS-AUD-FILE-STATUS      PIC XX.
+          88 WS-AUD-FILE-OK            VALUE "00".
+
+       01 WS-AUD-INPUT-SUMMARY    PIC X(60).
+       01 WS-AUD-OUTPUT-SUMMARY   PIC X(60).
+
+       01 WS-RES-FILE-STATUS      PIC XX.
+          88 WS-RES-FILE-OK            VALUE "00".
+
+       01 WS-RES-RUN-DATE         PIC 9(8).
+       01 WS-RES-RUN-TIME         PIC 9(8).
+
+       01 WS-PATIENT-COUNT        PIC 9(6) VALUE 0.
+
+       01 WS-BMI-TOTAL            PIC 9(7)V99 VALUE 0.
+       01 WS-BMI-AVERAGE          PIC 999V99   VALUE 0.
+       01 WS-BMI-AVERAGE-EDIT     PIC ZZ9.99.
+
+       01 WS-ROSTER-CATEGORY-COUNTS.
+          05 WS-CNT-UNDERWEIGHT   PIC 9(6) VALUE 0.
+          05 WS-CNT-NORMAL        PIC 9(6) VALUE 0.
+          05 WS-CNT-OVERWEIGHT    PIC 9(6) VALUE 0.
+          05 WS-CNT-OBESE         PIC 9(6) VALUE 0.
+
        PROCEDURE DIVISION.
        0100-START-HERE.
-           DISPLAY "Enter weight in pounds: ".
-           ACCEPT WEIGHT.
-           DISPLAY "Enter height in inches: ".
-           ACCEPT HEIGHT_INCHES.
-           
+           DISPLAY "Run mode - (I)nteractive or (B)atch roster: ".
+           ACCEPT WS-RUN-MODE.
+
+           ACCEPT WS-RES-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RES-RUN-TIME FROM TIME.
+           PERFORM 9100-OPEN-RESULTS-FILE.
+
+           IF WS-MODE-BATCH
+               PERFORM 0400-PROCESS-BATCH
+           ELSE
+               PERFORM 0200-PROCESS-INTERACTIVE
+           END-IF.
+
+           PERFORM 9190-CLOSE-RESULTS-FILE.
+
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       0200-PROCESS-INTERACTIVE.
+      * Reset from any prior run's state, since when this program is
+      * CALLed repeatedly (e.g. from MATHTOOLS) WORKING-STORAGE is not
+      * reinitialized between calls.
+           MOVE 0 TO WEIGHT.
+           MOVE 0 TO HEIGHT_INCHES.
+           MOVE "N" TO WS-WEIGHT-VALID-SW.
+           MOVE "N" TO WS-HEIGHT-VALID-SW.
+
+           DISPLAY "Enter units - (P)ounds/inches or (M)etric kg/cm: "
+           ACCEPT WS-UNIT-MODE.
+
+           IF WS-UNIT-METRIC
+               PERFORM UNTIL WS-WEIGHT-VALID
+                   DISPLAY "Enter weight in kilograms: "
+                   ACCEPT WS-WEIGHT-KG
+                   COMPUTE WEIGHT = WS-WEIGHT-KG * 2.20462
+                       ON SIZE ERROR
+                           MOVE 999 TO WEIGHT
+                   END-COMPUTE
+                   PERFORM 0210-VALIDATE-WEIGHT
+               END-PERFORM
+
+               PERFORM UNTIL WS-HEIGHT-VALID
+                   DISPLAY "Enter height in centimeters: "
+                   ACCEPT WS-HEIGHT-CM
+                   COMPUTE HEIGHT_INCHES = WS-HEIGHT-CM / 2.54
+                   PERFORM 0220-VALIDATE-HEIGHT
+               END-PERFORM
+           ELSE
+               PERFORM UNTIL WS-WEIGHT-VALID
+                   DISPLAY "Enter weight in pounds: "
+                   ACCEPT WEIGHT
+                   PERFORM 0210-VALIDATE-WEIGHT
+               END-PERFORM
+
+               PERFORM UNTIL WS-HEIGHT-VALID
+                   DISPLAY "Enter height in inches: "
+                   ACCEPT HEIGHT_INCHES
+                   PERFORM 0220-VALIDATE-HEIGHT
+               END-PERFORM
+           END-IF.
+
            COMPUTE BMI = 703 * (WEIGHT / (HEIGHT_INCHES * HEIGHT_INCHES)
-      -    ).     
-           DISPLAY "Your BMI is: ", BMI.
+      -    ).
+           PERFORM 0300-CLASSIFY-BMI.
+           DISPLAY "Your BMI is: ", BMI, " (", WS-BMI-CATEGORY, ")".
+
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "WEIGHT=" WEIGHT " HEIGHT=" HEIGHT_INCHES
+               " UNITS=" WS-UNIT-MODE
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE BMI TO WS-BMI-EDIT.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "BMI=" WS-BMI-EDIT " CATEGORY=" WS-BMI-CATEGORY
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "BMI" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-BMI-EDIT TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "CATEGORY" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-BMI-CATEGORY TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+      * Rejects weights outside a plausible human range so a bad
+      * ACCEPT never reaches the BMI COMPUTE.
+       0210-VALIDATE-WEIGHT.
+           IF WEIGHT < 50 OR WEIGHT > 700
+               MOVE "N" TO WS-WEIGHT-VALID-SW
+               DISPLAY "ERROR: Weight must be between 50 and 700 lbs."
+           ELSE
+               MOVE "Y" TO WS-WEIGHT-VALID-SW
+           END-IF.
+
+      * Rejects heights outside a plausible human range, since a
+      * height of zero would drive a divide-by-zero in the BMI
+      * COMPUTE.
+       0220-VALIDATE-HEIGHT.
+           IF HEIGHT_INCHES < 20 OR HEIGHT_INCHES > 96
+               MOVE "N" TO WS-HEIGHT-VALID-SW
+               DISPLAY "ERROR: Height must be between 20 and 96 inches."
+           ELSE
+               MOVE "Y" TO WS-HEIGHT-VALID-SW
+           END-IF.
+
+      * Classifies BMI into the standard CDC weight-status ranges:
+      *   Underweight  : below 18.5
+      *   Normal       : 18.5 up to 25.0
+      *   Overweight   : 25.0 up to 30.0
+      *   Obese        : 30.0 and above
+       0300-CLASSIFY-BMI.
+           IF BMI < 18.5
+               MOVE "UNDERWEIGHT" TO WS-BMI-CATEGORY
+           ELSE
+               IF BMI < 25.0
+                   MOVE "NORMAL" TO WS-BMI-CATEGORY
+               ELSE
+                   IF BMI < 30.0
+                       MOVE "OVERWEIGHT" TO WS-BMI-CATEGORY
+                   ELSE
+                       MOVE "OBESE" TO WS-BMI-CATEGORY
+                   END-IF
+               END-IF
+           END-IF.
+
+      * Batch roster pass: reads PATIENT-WEIGHT-FILE (one PAT-ID,
+      * PAT-WEIGHT, PAT-HEIGHT-INCHES per record) and runs the same
+      * BMI calculation over every record in one pass.
+       0400-PROCESS-BATCH.
+      * Reset from any prior run's state, since when this program is
+      * CALLed repeatedly (e.g. from MATHTOOLS) WORKING-STORAGE is not
+      * reinitialized between calls.
+           MOVE 0 TO WS-PATIENT-COUNT.
+           MOVE 0 TO WS-BMI-TOTAL.
+           MOVE 0 TO WS-BMI-AVERAGE.
+           MOVE 0 TO WS-CNT-UNDERWEIGHT.
+           MOVE 0 TO WS-CNT-NORMAL.
+           MOVE 0 TO WS-CNT-OVERWEIGHT.
+           MOVE 0 TO WS-CNT-OBESE.
+
+           OPEN INPUT PATIENT-WEIGHT-FILE.
+           IF NOT WS-PAT-FILE-OK
+               DISPLAY "ERROR OPENING PATIENT-WEIGHT-FILE, STATUS: ",
+                   WS-PAT-FILE-STATUS
+           ELSE
+               PERFORM 0410-READ-PATIENT-RECORD
+               PERFORM UNTIL WS-PAT-FILE-EOF
+                   PERFORM 0420-PROCESS-PATIENT-RECORD
+                   PERFORM 0410-READ-PATIENT-RECORD
+               END-PERFORM
+               CLOSE PATIENT-WEIGHT-FILE
+               PERFORM 0430-DISPLAY-ROSTER-SUMMARY
+           END-IF.
+
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "BATCH ROSTER FILE=PATWGHT"
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE WS-BMI-AVERAGE TO WS-BMI-AVERAGE-EDIT.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "RECORDS PROCESSED=" WS-PATIENT-COUNT
+               " AVG BMI=" WS-BMI-AVERAGE-EDIT
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+       0410-READ-PATIENT-RECORD.
+           READ PATIENT-WEIGHT-FILE
+               AT END
+                   SET WS-PAT-FILE-EOF TO TRUE
+           END-READ.
+
+       0420-PROCESS-PATIENT-RECORD.
+           MOVE PAT-WEIGHT TO WEIGHT.
+           MOVE PAT-HEIGHT-INCHES TO HEIGHT_INCHES.
+           PERFORM 0210-VALIDATE-WEIGHT.
+           PERFORM 0220-VALIDATE-HEIGHT.
+
+           IF WS-WEIGHT-VALID AND WS-HEIGHT-VALID
+               ADD 1 TO WS-PATIENT-COUNT
+
+               COMPUTE BMI = 703 *
+                   (WEIGHT / (HEIGHT_INCHES * HEIGHT_INCHES))
+               PERFORM 0300-CLASSIFY-BMI
+               DISPLAY "Patient ", PAT-ID, ": BMI is: ", BMI, " (",
+                   WS-BMI-CATEGORY, ")"
+
+               MOVE BMI TO WS-BMI-EDIT
+               MOVE PAT-ID TO RES-KEY-ID
+               MOVE "BMI" TO RES-METHOD-LABEL
+               MOVE SPACES TO RES-RESULT-VALUE
+               MOVE WS-BMI-EDIT TO RES-RESULT-VALUE
+               PERFORM 9150-WRITE-RESULT-ROW
+
+               MOVE PAT-ID TO RES-KEY-ID
+               MOVE "CATEGORY" TO RES-METHOD-LABEL
+               MOVE SPACES TO RES-RESULT-VALUE
+               MOVE WS-BMI-CATEGORY TO RES-RESULT-VALUE
+               PERFORM 9150-WRITE-RESULT-ROW
+
+               ADD BMI TO WS-BMI-TOTAL
+               EVALUATE WS-BMI-CATEGORY
+                   WHEN "UNDERWEIGHT"
+                       ADD 1 TO WS-CNT-UNDERWEIGHT
+                   WHEN "NORMAL"
+                       ADD 1 TO WS-CNT-NORMAL
+                   WHEN "OVERWEIGHT"
+                       ADD 1 TO WS-CNT-OVERWEIGHT
+                   WHEN "OBESE"
+                       ADD 1 TO WS-CNT-OBESE
+               END-EVALUATE
+           ELSE
+               DISPLAY "Patient ", PAT-ID,
+                   ": SKIPPED - weight/height out of range"
+           END-IF.
+
+      * Displays roster-level statistics (average BMI and a count per
+      * weight-status category) after the batch pass finishes, so the
+      * whole roster's results don't have to be tallied by hand.
+       0430-DISPLAY-ROSTER-SUMMARY.
+           IF WS-PATIENT-COUNT > 0
+               COMPUTE WS-BMI-AVERAGE = WS-BMI-TOTAL / WS-PATIENT-COUNT
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "===== Roster BMI Summary =====".
+           DISPLAY "Patients processed: ", WS-PATIENT-COUNT.
+           DISPLAY "Average BMI:        ", WS-BMI-AVERAGE.
+           DISPLAY "Underweight:        ", WS-CNT-UNDERWEIGHT.
+           DISPLAY "Normal:             ", WS-CNT-NORMAL.
+           DISPLAY "Overweight:         ", WS-CNT-OVERWEIGHT.
+           DISPLAY "Obese:              ", WS-CNT-OBESE.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "COUNT" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-PATIENT-COUNT TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE WS-BMI-AVERAGE TO WS-BMI-AVERAGE-EDIT.
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "AVG-BMI" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-BMI-AVERAGE-EDIT TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "CNT-UNDERWEIGHT" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-CNT-UNDERWEIGHT TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "CNT-NORMAL" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-CNT-NORMAL TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "CNT-OVERWEIGHT" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-CNT-OVERWEIGHT TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE SPACES TO RES-KEY-ID.
+           MOVE "CNT-OBESE" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-CNT-OBESE TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+      * Writes one audit-trail row per execution to the shared
+      * AUDIT-LOG file, appending if it already exists.
+       9000-WRITE-AUDIT-RECORD.
+           MOVE "BMICalculator" TO AUD-PROGRAM-NAME.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           ACCEPT AUD-OPERATOR-ID FROM ENVIRONMENT "USER".
+           MOVE WS-AUD-INPUT-SUMMARY TO AUD-INPUT-SUMMARY.
+           MOVE WS-AUD-OUTPUT-SUMMARY TO AUD-OUTPUT-SUMMARY.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT WS-AUD-FILE-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      * Opens the shared RESULTS file for this run, appending if it
+      * already exists.
+       9100-OPEN-RESULTS-FILE.
+           OPEN EXTEND RESULTS-FILE.
+           IF NOT WS-RES-FILE-OK
+               OPEN OUTPUT RESULTS-FILE
+           END-IF.
+
+      * Writes one row to the shared RESULTS file for the result
+      * currently staged in RES-KEY-ID/RES-METHOD-LABEL/
+      * RES-RESULT-VALUE.
+       9150-WRITE-RESULT-ROW.
+           MOVE "BMICalculator" TO RES-PROGRAM-NAME.
+           MOVE WS-RES-RUN-DATE TO RES-RUN-DATE.
+           MOVE WS-RES-RUN-TIME TO RES-RUN-TIME.
+           WRITE RESULTS-RECORD.
+
+      * Closes the shared RESULTS file at the end of the run.
+       9190-CLOSE-RESULTS-FILE.
+           CLOSE RESULTS-FILE.
 
-       STOP RUN.
        END PROGRAM BMICalculator.
