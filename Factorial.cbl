@@ -2,33 +2,382 @@
        PROGRAM-ID. "Factorial".
        AUTHOR.     Camden Smith.
        ENVIRONMENT DIVISION.
-        
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-CHECKPOINT-FILE ASSIGN TO "FACTCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-CHECKPOINT-FILE.
+       01  CKPT-RECORD.
+           05 CKPT-N               PIC 9(3).
+           05 CKPT-I1              PIC 9(3).
+           05 CKPT-I2              PIC 9(3).
+           05 CKPT-LEN-1           PIC 9(3).
+           05 CKPT-DIGITS-1        PIC X(170).
+           05 CKPT-LEN-2           PIC 9(3).
+           05 CKPT-DIGITS-2        PIC X(170).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDTREC.
+
+       FD  RESULTS-FILE.
+           COPY RESULTS.
+
        WORKING-STORAGE SECTION.
-       01 WS-N          PIC 9(2).
-       01 WS-FACT       PIC 9(18) VALUE 1.
-       01 WS-FACT-ALT   PIC 9(18) VALUE 1.
-       01 WS-I          PIC 9(18) VALUE 1.
+       01 WS-N          PIC 9(3).
+       01 WS-MAX-N      PIC 9(3) VALUE 100.
+       01 WS-I          PIC 9(3).
+
+      * Each factorial (the 1-to-N method and the N-to-1 method) is
+      * held as a table of decimal digits, ones digit first, so the
+      * result is not limited to the 18 digits a PIC 9(18) item can
+      * hold. WS-BN-LEN is how many of the 170 occurrences currently
+      * hold a significant digit.
+       01 WS-BIGNUMS.
+          05 WS-BIGNUM OCCURS 2 TIMES.
+             10 WS-BN-LEN         PIC 9(3).
+             10 WS-BN-DIGIT       PIC 9 OCCURS 170 TIMES.
+
+       01 WS-BN-ACTIVE      PIC 9(1) COMP.
+       01 WS-BN-SUB         PIC 9(3) COMP.
+       01 WS-BN-CARRY       PIC 9(6) COMP.
+       01 WS-BN-PROD        PIC 9(6) COMP.
+       01 WS-BN-QUOT        PIC 9(6) COMP.
+       01 WS-BN-REM         PIC 9(1) COMP.
+
+       01 WS-BN-DISP-SUB    PIC 9(3) COMP.
+       01 WS-BN-DISP-PTR    PIC 9(3) COMP.
+       01 WS-BN-DISPLAY-LINE   PIC X(170).
+
+       01 WS-BN-MATCH-SW    PIC X(01)   VALUE "Y".
+          88 WS-BN-MATCH          VALUE "Y".
+
+      * Checkpoint/restart working-storage. WS-CKPT-I1 is the last
+      * WS-I value fully applied to bignum(1); WS-CKPT-I2 is the same
+      * for bignum(2), initialized to WS-N + 1 to mean "not started".
+       01 WS-RESUME-SW      PIC X(01).
+          88 WS-RESUME-YES        VALUE "Y" "y".
+
+       01 WS-CKPT-FILE-STATUS  PIC XX.
+          88 WS-CKPT-FILE-OK        VALUE "00".
+
+       01 WS-CKPT-I1        PIC 9(3).
+       01 WS-CKPT-I2        PIC 9(3).
+       01 WS-CKPT-START-1   PIC 9(3).
+       01 WS-CKPT-START-2   PIC 9(3).
+       01 WS-CKPT-DIV-Q     PIC 9(3) COMP.
+       01 WS-CKPT-DIV-R     PIC 9(1) COMP.
+       01 WS-CKPT-PACK-BUF  PIC X(170).
+       01 WS-BN-ACTIVE-SAVE PIC 9(1) COMP.
+
+       01 WS-AUD-FILE-STATUS   PIC XX.
+          88 WS-AUD-FILE-OK          VALUE "00".
+
+       01 WS-AUD-INPUT-SUMMARY    PIC X(60).
+       01 WS-AUD-OUTPUT-SUMMARY   PIC X(60).
+
+       01 WS-RES-FILE-STATUS   PIC XX.
+          88 WS-RES-FILE-OK          VALUE "00".
+
+       01 WS-RES-RUN-DATE      PIC 9(8).
+       01 WS-RES-RUN-TIME      PIC 9(8).
 
        PROCEDURE DIVISION.
-           DISPLAY "*Note: Max supported value of N is 19; ",
-                   "Answers larger than 18 digits are not supported.".
+       0100-START-HERE.
+           DISPLAY "*Note: Max supported value of N is ", WS-MAX-N,
+                   "; larger values are not supported.".
+           DISPLAY "Resume from last checkpoint? (Y/N): ".
+           ACCEPT WS-RESUME-SW.
+
+           IF WS-RESUME-YES
+               PERFORM 3300-READ-CHECKPOINT
+           ELSE
+               PERFORM 3600-START-FRESH
+           END-IF.
+
+           ACCEPT WS-RES-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RES-RUN-TIME FROM TIME.
+           PERFORM 9100-OPEN-RESULTS-FILE.
+
+           IF WS-N > WS-MAX-N
+               DISPLAY "ERROR: N exceeds the supported maximum of ",
+                   WS-MAX-N, "."
+           ELSE
+      * Calculate Factorial using incremental loop from 1 to N,
+      * resuming after WS-CKPT-I1 if a checkpoint was loaded
+              MOVE 1 TO WS-BN-ACTIVE
+              COMPUTE WS-CKPT-START-1 = WS-CKPT-I1 + 1
+              PERFORM VARYING WS-I FROM WS-CKPT-START-1 BY 1
+                      UNTIL WS-I > WS-N
+                 PERFORM 2000-MULTIPLY-BIGNUM
+                 MOVE WS-I TO WS-CKPT-I1
+                 PERFORM 3400-CHECKPOINT-IF-DUE
+              END-PERFORM
+
+      * Alternative method to calculate Factorial using incremental
+      * loop from N to 1, resuming before WS-CKPT-I2 if a checkpoint
+      * was loaded
+              MOVE 2 TO WS-BN-ACTIVE
+              COMPUTE WS-CKPT-START-2 = WS-CKPT-I2 - 1
+              PERFORM VARYING WS-I FROM WS-CKPT-START-2 BY -1
+                      UNTIL WS-I = 1
+                 PERFORM 2000-MULTIPLY-BIGNUM
+                 MOVE WS-I TO WS-CKPT-I2
+                 PERFORM 3400-CHECKPOINT-IF-DUE
+              END-PERFORM
+
+              DISPLAY "The Factorial of '", WS-N,
+                  "' is: (looping from 1 to N)"
+              MOVE 1 TO WS-BN-ACTIVE
+              PERFORM 2500-DISPLAY-BIGNUM
+              MOVE SPACES TO RES-KEY-ID
+              MOVE "1-TO-N" TO RES-METHOD-LABEL
+              MOVE WS-BN-DISPLAY-LINE TO RES-RESULT-VALUE
+              PERFORM 9150-WRITE-RESULT-ROW
+
+              DISPLAY "The Factorial of '", WS-N,
+                  "' is: (looping from N to 1)"
+              MOVE 2 TO WS-BN-ACTIVE
+              PERFORM 2500-DISPLAY-BIGNUM
+              MOVE SPACES TO RES-KEY-ID
+              MOVE "N-TO-1" TO RES-METHOD-LABEL
+              MOVE WS-BN-DISPLAY-LINE TO RES-RESULT-VALUE
+              PERFORM 9150-WRITE-RESULT-ROW
+
+              PERFORM 2700-RECONCILE-BIGNUMS
+           END-IF.
+
+           PERFORM 9190-CLOSE-RESULTS-FILE.
+
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+       GOBACK.
+
+      * Resets the active bignum (selected via WS-BN-ACTIVE) to the
+      * multiplicative identity before its PERFORM VARYING loop starts
+      * accumulating.
+       1900-INIT-BIGNUM.
+           PERFORM VARYING WS-BN-SUB FROM 1 BY 1 UNTIL WS-BN-SUB > 170
+               MOVE 0 TO WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-SUB)
+           END-PERFORM.
+           MOVE 1 TO WS-BN-LEN(WS-BN-ACTIVE).
+           MOVE 1 TO WS-BN-DIGIT(WS-BN-ACTIVE, 1).
+
+      * Multiplies the active bignum by WS-I, digit by digit with
+      * carry, extending WS-BN-LEN as the result grows more digits.
+       2000-MULTIPLY-BIGNUM.
+           MOVE 0 TO WS-BN-CARRY.
+           PERFORM VARYING WS-BN-SUB FROM 1 BY 1
+                   UNTIL WS-BN-SUB > WS-BN-LEN(WS-BN-ACTIVE)
+               COMPUTE WS-BN-PROD =
+                   WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-SUB) * WS-I
+                   + WS-BN-CARRY
+               DIVIDE WS-BN-PROD BY 10 GIVING WS-BN-QUOT
+                   REMAINDER WS-BN-REM
+               MOVE WS-BN-REM TO WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-SUB)
+               MOVE WS-BN-QUOT TO WS-BN-CARRY
+           END-PERFORM.
+
+           PERFORM UNTIL WS-BN-CARRY = 0
+               ADD 1 TO WS-BN-LEN(WS-BN-ACTIVE)
+               DIVIDE WS-BN-CARRY BY 10 GIVING WS-BN-QUOT
+                   REMAINDER WS-BN-REM
+               MOVE WS-BN-REM
+                   TO WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-LEN(WS-BN-ACTIVE))
+               MOVE WS-BN-QUOT TO WS-BN-CARRY
+           END-PERFORM.
+
+      * Displays the active bignum most-significant digit first.
+       2500-DISPLAY-BIGNUM.
+           MOVE SPACES TO WS-BN-DISPLAY-LINE.
+           MOVE 1 TO WS-BN-DISP-PTR.
+           PERFORM VARYING WS-BN-DISP-SUB FROM WS-BN-LEN(WS-BN-ACTIVE)
+                   BY -1 UNTIL WS-BN-DISP-SUB = 0
+               STRING WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-DISP-SUB)
+                   DELIMITED BY SIZE
+                   INTO WS-BN-DISPLAY-LINE
+                   WITH POINTER WS-BN-DISP-PTR
+           END-PERFORM.
+           DISPLAY WS-BN-DISPLAY-LINE(1:WS-BN-LEN(WS-BN-ACTIVE)).
+
+      * Cross-checks the two independently-computed factorial bignums
+      * (1-to-N vs N-to-1) against each other, digit by digit, so a
+      * divergence between the two methods is flagged instead of
+      * relying on whoever is watching the console to catch it.
+       2700-RECONCILE-BIGNUMS.
+           MOVE "Y" TO WS-BN-MATCH-SW.
+           IF WS-BN-LEN(1) NOT = WS-BN-LEN(2)
+               MOVE "N" TO WS-BN-MATCH-SW
+           ELSE
+               PERFORM VARYING WS-BN-SUB FROM 1 BY 1
+                       UNTIL WS-BN-SUB > WS-BN-LEN(1)
+                   IF WS-BN-DIGIT(1, WS-BN-SUB) NOT =
+                           WS-BN-DIGIT(2, WS-BN-SUB)
+                       MOVE "N" TO WS-BN-MATCH-SW
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           IF WS-BN-MATCH
+               DISPLAY "Reconciliation OK: both methods agree."
+           ELSE
+               DISPLAY "*** MISMATCH: the two factorial methods do ",
+                   "not agree ***"
+           END-IF.
+
+      * Checks whether the current WS-I is on a ten's-multiple
+      * boundary and, if so, writes a checkpoint so a long-running
+      * computation can be resumed instead of restarted from 1.
+       3400-CHECKPOINT-IF-DUE.
+           DIVIDE WS-I BY 10 GIVING WS-CKPT-DIV-Q
+               REMAINDER WS-CKPT-DIV-R.
+           IF WS-CKPT-DIV-R = 0
+               PERFORM 3200-WRITE-CHECKPOINT
+           END-IF.
+
+      * Packs the active bignum's digit table into WS-CKPT-PACK-BUF,
+      * one character per digit, for writing to the checkpoint file.
+       3000-PACK-BIGNUM-DIGITS.
+           MOVE SPACES TO WS-CKPT-PACK-BUF.
+           PERFORM VARYING WS-BN-SUB FROM 1 BY 1 UNTIL WS-BN-SUB > 170
+               MOVE WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-SUB)
+                   TO WS-CKPT-PACK-BUF(WS-BN-SUB:1)
+           END-PERFORM.
+
+      * Reverses 3000-PACK-BIGNUM-DIGITS, restoring the active
+      * bignum's digit table from WS-CKPT-PACK-BUF.
+       3100-UNPACK-BIGNUM-DIGITS.
+           PERFORM VARYING WS-BN-SUB FROM 1 BY 1 UNTIL WS-BN-SUB > 170
+               MOVE WS-CKPT-PACK-BUF(WS-BN-SUB:1)
+                   TO WS-BN-DIGIT(WS-BN-ACTIVE, WS-BN-SUB)
+           END-PERFORM.
+
+      * Writes WS-N, both loop progress markers, and both bignums'
+      * digit tables to FACT-CHECKPOINT-FILE, overwriting whatever
+      * checkpoint was there before.
+       3200-WRITE-CHECKPOINT.
+           MOVE WS-BN-ACTIVE TO WS-BN-ACTIVE-SAVE.
+           MOVE WS-N TO CKPT-N.
+           MOVE WS-CKPT-I1 TO CKPT-I1.
+           MOVE WS-CKPT-I2 TO CKPT-I2.
+
+           MOVE 1 TO WS-BN-ACTIVE.
+           PERFORM 3000-PACK-BIGNUM-DIGITS.
+           MOVE WS-CKPT-PACK-BUF TO CKPT-DIGITS-1.
+           MOVE WS-BN-LEN(1) TO CKPT-LEN-1.
+
+           MOVE 2 TO WS-BN-ACTIVE.
+           PERFORM 3000-PACK-BIGNUM-DIGITS.
+           MOVE WS-CKPT-PACK-BUF TO CKPT-DIGITS-2.
+           MOVE WS-BN-LEN(2) TO CKPT-LEN-2.
+
+           OPEN OUTPUT FACT-CHECKPOINT-FILE.
+           IF NOT WS-CKPT-FILE-OK
+               DISPLAY "ERROR OPENING FACT-CHECKPOINT-FILE, STATUS: ",
+                   WS-CKPT-FILE-STATUS
+           ELSE
+               WRITE CKPT-RECORD
+               CLOSE FACT-CHECKPOINT-FILE
+           END-IF.
+           MOVE WS-BN-ACTIVE-SAVE TO WS-BN-ACTIVE.
+
+      * Reads FACT-CHECKPOINT-FILE, if present, and restores WS-N,
+      * both loop progress markers, and both bignums' digit tables so
+      * the two PERFORM VARYING loops can resume where they left off.
+       3300-READ-CHECKPOINT.
+           OPEN INPUT FACT-CHECKPOINT-FILE.
+           IF NOT WS-CKPT-FILE-OK
+               DISPLAY "No checkpoint found."
+               PERFORM 3600-START-FRESH
+           ELSE
+               READ FACT-CHECKPOINT-FILE
+               MOVE CKPT-N TO WS-N
+               MOVE CKPT-I1 TO WS-CKPT-I1
+               MOVE CKPT-I2 TO WS-CKPT-I2
+
+               MOVE 1 TO WS-BN-ACTIVE
+               MOVE CKPT-DIGITS-1 TO WS-CKPT-PACK-BUF
+               PERFORM 3100-UNPACK-BIGNUM-DIGITS
+               MOVE CKPT-LEN-1 TO WS-BN-LEN(1)
+
+               MOVE 2 TO WS-BN-ACTIVE
+               MOVE CKPT-DIGITS-2 TO WS-CKPT-PACK-BUF
+               PERFORM 3100-UNPACK-BIGNUM-DIGITS
+               MOVE CKPT-LEN-2 TO WS-BN-LEN(2)
+
+               CLOSE FACT-CHECKPOINT-FILE
+               DISPLAY "Resuming Factorial of '", WS-N, "' from I1=",
+                   WS-CKPT-I1, " I2=", WS-CKPT-I2, "."
+           END-IF.
+
+      * Prompts for a fresh N and resets both bignums and both loop
+      * progress markers to their starting state.
+       3600-START-FRESH.
            DISPLAY "Enter N: ".
            ACCEPT WS-N.
+           MOVE 0 TO WS-CKPT-I1.
+           COMPUTE WS-CKPT-I2 = WS-N + 1.
+           MOVE 1 TO WS-BN-ACTIVE.
+           PERFORM 1900-INIT-BIGNUM.
+           MOVE 2 TO WS-BN-ACTIVE.
+           PERFORM 1900-INIT-BIGNUM.
 
-      * Calculate Factorial using incremental loop from 1 to N
-              PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-N
-                MULTIPLY WS-FACT BY WS-I GIVING WS-FACT
-              END-PERFORM.
+      * Writes one audit-trail row per execution to the shared
+      * AUDIT-LOG file, appending if it already exists.
+       9000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "N=" WS-N " RESUME=" WS-RESUME-SW
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "DIGITS(1-to-N)=" WS-BN-LEN(1)
+               " DIGITS(N-to-1)=" WS-BN-LEN(2)
+               " MATCH=" WS-BN-MATCH-SW
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+           MOVE "Factorial" TO AUD-PROGRAM-NAME.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           ACCEPT AUD-OPERATOR-ID FROM ENVIRONMENT "USER".
+           MOVE WS-AUD-INPUT-SUMMARY TO AUD-INPUT-SUMMARY.
+           MOVE WS-AUD-OUTPUT-SUMMARY TO AUD-OUTPUT-SUMMARY.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT WS-AUD-FILE-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      * Opens the shared RESULTS file for this run, appending if it
+      * already exists.
+       9100-OPEN-RESULTS-FILE.
+           OPEN EXTEND RESULTS-FILE.
+           IF NOT WS-RES-FILE-OK
+               OPEN OUTPUT RESULTS-FILE
+           END-IF.
+
+      * Writes one row to the shared RESULTS file for the result
+      * currently staged in RES-KEY-ID/RES-METHOD-LABEL/
+      * RES-RESULT-VALUE.
+       9150-WRITE-RESULT-ROW.
+           MOVE "Factorial" TO RES-PROGRAM-NAME.
+           MOVE WS-RES-RUN-DATE TO RES-RUN-DATE.
+           MOVE WS-RES-RUN-TIME TO RES-RUN-TIME.
+           WRITE RESULTS-RECORD.
+
+      * Closes the shared RESULTS file at the end of the run.
+       9190-CLOSE-RESULTS-FILE.
+           CLOSE RESULTS-FILE.
 
-      * Alternative method to calculate Factorial using incremental
-      * loop from N to 1
-              PERFORM VARYING WS-I FROM WS-N BY -1 UNTIL WS-I = 1
-                MULTIPLY WS-FACT-ALT BY WS-I GIVING WS-FACT-ALT
-              END-PERFORM.
-           DISPLAY "The Factorial of '", WS-N, "' is: ", WS-FACT,
-             " (looping from 1 to N)".
-           DISPLAY "The Factorial of '", WS-N, "' is: ", WS-FACT-ALT,
-             " (looping from N to 1)".
-       STOP RUN.
        END PROGRAM Factorial.
