@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "MATHTOOLS".
+       AUTHOR.     Camden Smith.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-MENU-CHOICE          PIC X(01).
+          88 WS-CHOICE-BMI              VALUE "1".
+          88 WS-CHOICE-FACTORIAL        VALUE "2".
+          88 WS-CHOICE-SUMTON           VALUE "3".
+          88 WS-CHOICE-QUIT             VALUE "Q" "q" "4".
+
+       PROCEDURE DIVISION.
+       0100-START-HERE.
+           PERFORM UNTIL WS-CHOICE-QUIT
+               PERFORM 0200-DISPLAY-MENU
+               PERFORM 0300-DISPATCH-CHOICE
+           END-PERFORM.
+
+           STOP RUN.
+
+      * Displays the tool menu and accepts the operator's selection.
+       0200-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===== MATHTOOLS Menu =====".
+           DISPLAY "  1. BMI Calculator".
+           DISPLAY "  2. Factorial".
+           DISPLAY "  3. SumToN".
+           DISPLAY "  4. Quit".
+           DISPLAY "Enter selection: ".
+           ACCEPT WS-MENU-CHOICE.
+
+      * Calls the requested subprogram, or rejects an unrecognized
+      * selection, without ending MATHTOOLS.
+       0300-DISPATCH-CHOICE.
+           IF WS-CHOICE-BMI
+               CALL "BMICalculator"
+           ELSE
+               IF WS-CHOICE-FACTORIAL
+                   CALL "Factorial"
+               ELSE
+                   IF WS-CHOICE-SUMTON
+                       CALL "SumToN"
+                   ELSE
+                       IF NOT WS-CHOICE-QUIT
+                           DISPLAY "Invalid selection, try again."
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       END PROGRAM MATHTOOLS.
