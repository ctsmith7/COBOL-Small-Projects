@@ -0,0 +1,15 @@
+      *****************************************************************
+      * RESULTS - Common final-results record shared by BMICalculator,
+      * Factorial, and SumToN. Each program appends one row per
+      * computed result to the RESULTS file, keyed by program name,
+      * run timestamp, and (where applicable) a batch key such as a
+      * patient ID or period ID, so downstream reporting can consume
+      * final values without re-deriving them.
+      *****************************************************************
+       01  RESULTS-RECORD.
+           05 RES-PROGRAM-NAME       PIC X(15).
+           05 RES-RUN-DATE           PIC 9(8).
+           05 RES-RUN-TIME           PIC 9(8).
+           05 RES-KEY-ID             PIC X(10).
+           05 RES-METHOD-LABEL       PIC X(15).
+           05 RES-RESULT-VALUE       PIC X(170).
