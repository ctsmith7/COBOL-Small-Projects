@@ -0,0 +1,13 @@
+      *****************************************************************
+      * AUDTREC - Common audit-trail record layout shared by
+      * BMICalculator, Factorial, and SumToN. Each program appends one
+      * row to AUDIT-LOG on every execution so a run can be traced
+      * back to who ran it, when, and with what inputs/outputs.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05 AUD-PROGRAM-NAME       PIC X(15).
+           05 AUD-RUN-DATE           PIC 9(8).
+           05 AUD-RUN-TIME           PIC 9(8).
+           05 AUD-OPERATOR-ID        PIC X(08).
+           05 AUD-INPUT-SUMMARY      PIC X(60).
+           05 AUD-OUTPUT-SUMMARY     PIC X(60).
