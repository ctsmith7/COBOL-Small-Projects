@@ -2,8 +2,51 @@
        PROGRAM-ID. "SumToN".
        AUTHOR.     Camden Smith.
        ENVIRONMENT DIVISION.
-        
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUM-CONTROL-FILE ASSIGN TO "SUMCTL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT SUM-CONTROL-INDEXED-FILE ASSIGN TO "SUMCTLX"
+               ORGANIZATION INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CTLX-PERIOD-ID
+               FILE STATUS IS WS-CTLX-FILE-STATUS.
+           SELECT SUM-REPORT-FILE ASSIGN TO "SUMRPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+           SELECT RESULTS-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-RES-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+      * Original SYSIN-style control file: one bare N value per
+      * record, processed in file order.
+       FD  SUM-CONTROL-FILE.
+       01  SUM-CONTROL-RECORD.
+           05 CTL-N                 PIC 9(8).
+
+      * Keyed by CTLX-PERIOD-ID (e.g. "202608") so a whole year's
+      * control cards can be loaded once and processed in period
+      * order regardless of load sequence.
+       FD  SUM-CONTROL-INDEXED-FILE.
+       01  SUM-CONTROL-INDEXED-RECORD.
+           05 CTLX-PERIOD-ID        PIC X(06).
+           05 CTLX-N                PIC 9(8).
+
+       FD  SUM-REPORT-FILE.
+       01  SUM-REPORT-RECORD       PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDTREC.
+
+       FD  RESULTS-FILE.
+           COPY RESULTS.
+
        WORKING-STORAGE SECTION.
        01 WS-N          PIC 9(8).
        01 WS-SUM-1      PIC 9(18) VALUE 0.
@@ -11,13 +54,108 @@
        01 WS-SUM-3      PIC 9(18) VALUE 0.
        01 WS-I          PIC 9(18) VALUE 0.
 
+       01 WS-RUN-MODE             PIC X(01).
+          88 WS-MODE-BATCH             VALUE "B" "b".
+          88 WS-MODE-BATCH-INDEXED     VALUE "X" "x".
+
+       01 WS-CTL-FILE-STATUS      PIC XX.
+          88 WS-CTL-FILE-OK            VALUE "00".
+          88 WS-CTL-FILE-EOF           VALUE "10".
+
+       01 WS-CTLX-FILE-STATUS     PIC XX.
+          88 WS-CTLX-FILE-OK           VALUE "00".
+          88 WS-CTLX-FILE-EOF          VALUE "10".
+
+       01 WS-RPT-FILE-STATUS      PIC XX.
+          88 WS-RPT-FILE-OK            VALUE "00".
+
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-REPORT-LINE          PIC X(80).
+       01 WS-PERIOD-ID            PIC X(06) VALUE SPACES.
+
+       01 WS-AUD-FILE-STATUS      PIC XX.
+          88 WS-AUD-FILE-OK            VALUE "00".
+
+       01 WS-AUD-INPUT-SUMMARY    PIC X(60).
+       01 WS-AUD-OUTPUT-SUMMARY   PIC X(60).
+
+       01 WS-PERIOD-COUNT         PIC 9(6) VALUE 0.
+
+       01 WS-RES-FILE-STATUS      PIC XX.
+          88 WS-RES-FILE-OK            VALUE "00".
+
+       01 WS-RES-RUN-DATE         PIC 9(8).
+       01 WS-RES-RUN-TIME         PIC 9(8).
+
        PROCEDURE DIVISION.
+       0100-START-HERE.
            DISPLAY "*Note: Max supported value of N is 999999999; ",
                    "Sums larger than 18 digits are not supported.".
       * Exact max N is somewhere btwn 1.4B and 1.5B, but for simplicity
       * and compute time, limit is set to 8 digits.
+           DISPLAY "Run mode - (I)nteractive single N, (B)atch ",
+               "control file, or batch by (X) period-ID file: ".
+           ACCEPT WS-RUN-MODE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN EXTEND SUM-REPORT-FILE.
+           IF NOT WS-RPT-FILE-OK
+               OPEN OUTPUT SUM-REPORT-FILE
+           END-IF.
+
+           ACCEPT WS-RES-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RES-RUN-TIME FROM TIME.
+           PERFORM 9100-OPEN-RESULTS-FILE.
+
+           IF NOT WS-RPT-FILE-OK
+               DISPLAY "ERROR OPENING SUM-REPORT-FILE, STATUS: ",
+                   WS-RPT-FILE-STATUS
+           ELSE
+               IF WS-MODE-BATCH
+                   PERFORM 0400-PROCESS-BATCH
+               ELSE
+                   IF WS-MODE-BATCH-INDEXED
+                       PERFORM 0450-PROCESS-BATCH-INDEXED
+                   ELSE
+                       PERFORM 0200-PROCESS-INTERACTIVE
+                   END-IF
+               END-IF
+               CLOSE SUM-REPORT-FILE
+           END-IF.
+
+           PERFORM 9190-CLOSE-RESULTS-FILE.
+
+           PERFORM 9000-WRITE-AUDIT-RECORD.
+
+           GOBACK.
+
+       0200-PROCESS-INTERACTIVE.
            DISPLAY "Enter N: ".
            ACCEPT WS-N.
+           MOVE SPACES TO WS-PERIOD-ID.
+
+           PERFORM 0300-COMPUTE-SUMS.
+           PERFORM 0350-DISPLAY-SUMS.
+           PERFORM 0360-WRITE-REPORT.
+           PERFORM 8000-RECONCILE-SUMS.
+           PERFORM 0370-WRITE-RESULT-ROWS.
+
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "N=" WS-N
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "SUM-1=" WS-SUM-1 " SUM-2=" WS-SUM-2
+               " SUM-3=" WS-SUM-3
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+      * Runs the three independent summing methods (loop-up, loop-
+      * down, partial-sums formula) for the current value of WS-N.
+       0300-COMPUTE-SUMS.
+           MOVE 0 TO WS-SUM-1.
+           MOVE 0 TO WS-SUM-2.
+           MOVE 0 TO WS-SUM-3.
 
       * Calculate Sum using incremental loop from 1, up to N
               PERFORM VARYING WS-I FROM 0 BY 1 UNTIL WS-I > WS-N
@@ -32,11 +170,220 @@
       * Calculate Sum using Partial Sums formula
               COMPUTE WS-SUM-3 = (WS-N * (WS-N + 1)) / 2.
 
+       0350-DISPLAY-SUMS.
            DISPLAY "The Sum of numbers from 1 to '", WS-N, "' is: ",
               WS-SUM-1, " (looping from 1 to N)".
            DISPLAY "The Sum of numbers from 1 to '", WS-N, "' is: ",
               WS-SUM-2, " (looping from N to 1)".
            DISPLAY "The Sum of numbers from 1 to '", WS-N, "' is: ",
               WS-SUM-3, " (using Partial Sums formula)".
-       STOP RUN.
+
+      * Writes a report header (run date, WS-N) followed by the three
+      * result lines to SUM-REPORT-FILE, so there is a filed record of
+      * every run instead of console output only. Each N starts a new
+      * page.
+       0360-WRITE-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "SumToN Report   Period: " WS-PERIOD-ID
+               "   Run Date: " WS-RUN-DATE
+               "   N = " WS-N
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO SUM-REPORT-RECORD
+           WRITE SUM-REPORT-RECORD AFTER ADVANCING PAGE.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "The Sum of numbers from 1 to " WS-N " is: " WS-SUM-1
+               " (looping from 1 to N)"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO SUM-REPORT-RECORD
+           WRITE SUM-REPORT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "The Sum of numbers from 1 to " WS-N " is: " WS-SUM-2
+               " (looping from N to 1)"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO SUM-REPORT-RECORD
+           WRITE SUM-REPORT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE
+           STRING "The Sum of numbers from 1 to " WS-N " is: " WS-SUM-3
+               " (using Partial Sums formula)"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-STRING
+           MOVE WS-REPORT-LINE TO SUM-REPORT-RECORD
+           WRITE SUM-REPORT-RECORD AFTER ADVANCING 1 LINE.
+
+      * Writes one RESULTS row per computed sum method for the
+      * current WS-N, tagged with WS-PERIOD-ID when running in batch
+      * mode (spaces for a single interactive run).
+       0370-WRITE-RESULT-ROWS.
+           MOVE WS-PERIOD-ID TO RES-KEY-ID.
+           MOVE "SUM-1" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-SUM-1 TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE WS-PERIOD-ID TO RES-KEY-ID.
+           MOVE "SUM-2" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-SUM-2 TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+           MOVE WS-PERIOD-ID TO RES-KEY-ID.
+           MOVE "SUM-3" TO RES-METHOD-LABEL.
+           MOVE SPACES TO RES-RESULT-VALUE.
+           MOVE WS-SUM-3 TO RES-RESULT-VALUE.
+           PERFORM 9150-WRITE-RESULT-ROW.
+
+      * Cross-checks the three independently-computed sums against
+      * each other so a divergence is flagged instead of relying on
+      * whoever is watching the console to catch it.
+       8000-RECONCILE-SUMS.
+           IF WS-SUM-1 = WS-SUM-2 AND WS-SUM-1 = WS-SUM-3
+               DISPLAY "Reconciliation OK: all three sums agree."
+           ELSE
+               DISPLAY "*** MISMATCH: the three sums do not agree ***"
+               IF WS-SUM-1 NOT = WS-SUM-2
+                   DISPLAY "  Sum-1 (1 to N): ", WS-SUM-1,
+                       " <> Sum-2 (N to 1): ", WS-SUM-2
+               END-IF
+               IF WS-SUM-1 NOT = WS-SUM-3
+                   DISPLAY "  Sum-1 (1 to N): ", WS-SUM-1,
+                       " <> Sum-3 (formula): ", WS-SUM-3
+               END-IF
+               IF WS-SUM-2 NOT = WS-SUM-3
+                   DISPLAY "  Sum-2 (N to 1): ", WS-SUM-2,
+                       " <> Sum-3 (formula): ", WS-SUM-3
+               END-IF
+           END-IF.
+
+      * Batch pass: reads a SYSIN-style control file of N values, one
+      * per record, and runs the same three-method sum logic for each
+      * one so a whole month's worth of report periods can go through
+      * in a single job.
+       0400-PROCESS-BATCH.
+           MOVE 0 TO WS-PERIOD-COUNT.
+           OPEN INPUT SUM-CONTROL-FILE.
+           IF NOT WS-CTL-FILE-OK
+               DISPLAY "ERROR OPENING SUM-CONTROL-FILE, STATUS: ",
+                   WS-CTL-FILE-STATUS
+           ELSE
+               PERFORM 0410-READ-CONTROL-RECORD
+               PERFORM UNTIL WS-CTL-FILE-EOF
+                   PERFORM 0420-PROCESS-CONTROL-RECORD
+                   PERFORM 0410-READ-CONTROL-RECORD
+               END-PERFORM
+               CLOSE SUM-CONTROL-FILE
+           END-IF.
+
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "BATCH CONTROL FILE=SUMCTL"
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "PERIODS PROCESSED=" WS-PERIOD-COUNT
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+       0410-READ-CONTROL-RECORD.
+           READ SUM-CONTROL-FILE
+               AT END
+                   SET WS-CTL-FILE-EOF TO TRUE
+           END-READ.
+
+       0420-PROCESS-CONTROL-RECORD.
+           MOVE CTL-N TO WS-N.
+           MOVE SPACES TO WS-PERIOD-ID.
+           ADD 1 TO WS-PERIOD-COUNT.
+           PERFORM 0300-COMPUTE-SUMS.
+           PERFORM 0350-DISPLAY-SUMS.
+           PERFORM 0360-WRITE-REPORT.
+           PERFORM 8000-RECONCILE-SUMS.
+           PERFORM 0370-WRITE-RESULT-ROWS.
+
+      * Batch pass: reads an indexed control file keyed by period-ID
+      * (e.g. "202608"), so a whole year's control cards can be loaded
+      * once and processed in period order regardless of load
+      * sequence.
+       0450-PROCESS-BATCH-INDEXED.
+           MOVE 0 TO WS-PERIOD-COUNT.
+           OPEN INPUT SUM-CONTROL-INDEXED-FILE.
+           IF NOT WS-CTLX-FILE-OK
+               DISPLAY "ERROR OPENING SUM-CONTROL-INDEXED-FILE, ",
+                   "STATUS: ", WS-CTLX-FILE-STATUS
+           ELSE
+               PERFORM 0460-READ-CONTROL-INDEXED-RECORD
+               PERFORM UNTIL WS-CTLX-FILE-EOF
+                   PERFORM 0470-PROCESS-CONTROL-INDEXED-RECORD
+                   PERFORM 0460-READ-CONTROL-INDEXED-RECORD
+               END-PERFORM
+               CLOSE SUM-CONTROL-INDEXED-FILE
+           END-IF.
+
+           MOVE SPACES TO WS-AUD-INPUT-SUMMARY.
+           STRING "BATCH CONTROL FILE=SUMCTLX"
+               DELIMITED BY SIZE INTO WS-AUD-INPUT-SUMMARY
+           END-STRING.
+           MOVE SPACES TO WS-AUD-OUTPUT-SUMMARY.
+           STRING "PERIODS PROCESSED=" WS-PERIOD-COUNT
+               DELIMITED BY SIZE INTO WS-AUD-OUTPUT-SUMMARY
+           END-STRING.
+
+       0460-READ-CONTROL-INDEXED-RECORD.
+           READ SUM-CONTROL-INDEXED-FILE NEXT RECORD
+               AT END
+                   SET WS-CTLX-FILE-EOF TO TRUE
+           END-READ.
+
+       0470-PROCESS-CONTROL-INDEXED-RECORD.
+           MOVE CTLX-N TO WS-N.
+           MOVE CTLX-PERIOD-ID TO WS-PERIOD-ID.
+           ADD 1 TO WS-PERIOD-COUNT.
+           PERFORM 0300-COMPUTE-SUMS.
+           PERFORM 0350-DISPLAY-SUMS.
+           PERFORM 0360-WRITE-REPORT.
+           PERFORM 8000-RECONCILE-SUMS.
+           PERFORM 0370-WRITE-RESULT-ROWS.
+
+      * Writes one audit-trail row per execution to the shared
+      * AUDIT-LOG file, appending if it already exists.
+       9000-WRITE-AUDIT-RECORD.
+           MOVE "SumToN" TO AUD-PROGRAM-NAME.
+           ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUD-RUN-TIME FROM TIME.
+           ACCEPT AUD-OPERATOR-ID FROM ENVIRONMENT "USER".
+           MOVE WS-AUD-INPUT-SUMMARY TO AUD-INPUT-SUMMARY.
+           MOVE WS-AUD-OUTPUT-SUMMARY TO AUD-OUTPUT-SUMMARY.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF NOT WS-AUD-FILE-OK
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+           WRITE AUDIT-LOG-RECORD.
+           CLOSE AUDIT-LOG-FILE.
+
+      * Opens the shared RESULTS file for this run, appending if it
+      * already exists.
+       9100-OPEN-RESULTS-FILE.
+           OPEN EXTEND RESULTS-FILE.
+           IF NOT WS-RES-FILE-OK
+               OPEN OUTPUT RESULTS-FILE
+           END-IF.
+
+      * Writes one row to the shared RESULTS file for the result
+      * currently staged in RES-KEY-ID/RES-METHOD-LABEL/
+      * RES-RESULT-VALUE.
+       9150-WRITE-RESULT-ROW.
+           MOVE "SumToN" TO RES-PROGRAM-NAME.
+           MOVE WS-RES-RUN-DATE TO RES-RUN-DATE.
+           MOVE WS-RES-RUN-TIME TO RES-RUN-TIME.
+           WRITE RESULTS-RECORD.
+
+      * Closes the shared RESULTS file at the end of the run.
+       9190-CLOSE-RESULTS-FILE.
+           CLOSE RESULTS-FILE.
+
        END PROGRAM SumToN.
